@@ -13,43 +13,337 @@
        SPECIAL-NAMES.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS ACCOUNT-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANS-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
        DATA DIVISION.
         FILE SECTION.
+        FD ACCOUNT-MASTER.
+        01 ACCOUNT-RECORD.
+           05 ACCT-NUMBER          PIC 9(6).
+           05 ACCT-BALANCE         PIC S9(7)V99.
+           05 ACCT-NAME            PIC X(20).
+
+        FD TRANS-FILE.
+        01 TRANS-RECORD.
+           05 TRANS-ACCT-NUMBER    PIC 9(6).
+           05 TRANS-OP-CODE        PIC X(1).
+           05 TRANS-AMOUNT         PIC S9(7)V99.
+
+        FD CHECKPOINT-FILE.
+        01 CHECKPOINT-RECORD.
+           05 CKPT-RECORDS-DONE    PIC 9(7).
+           05 CKPT-LAST-ACCT       PIC 9(6).
+           05 CKPT-DATE            PIC 9(8).
+           05 CKPT-TIME            PIC 9(8).
+           05 CKPT-TOTAL-SUM       PIC S9(9)V99.
+
+        FD AUDIT-FILE.
+        01 AUDIT-RECORD.
+           05 AUD-RUN-ID           PIC X(10).
+           05 AUD-OP-CODE          PIC X(1).
+           05 AUD-LNUM1            PIC S9(7)V99.
+           05 AUD-LNUM2            PIC S9(7)V99.
+           05 AUD-LSUM1            PIC S9(7)V99.
+           05 AUD-STATUS           PIC X(1).
+           05 AUD-DATE             PIC 9(8).
+           05 AUD-TIME             PIC 9(8).
+
+        FD REPORT-FILE.
+        01 REPORT-RECORD            PIC X(132).
+
         WORKING-STORAGE SECTION.
-        01 HEJ pic x(10) value "Love".
-        01 COUNTER pic 99 value ZEROS.
-        01 num1 pic 9 value 1.
-        01 num2 pic 9 value 5.
-        01 sum1 pic 9(2).
-       PROCEDURE DIVISION.
-    *>    Display "Hej" HEJ
-    *>    Display COUNTER
-    *>     PERFORM 5 TIMES ADD 1 TO COUNTER
-    *>     DISPLAY COUNTER
-    *>    end-perform
+        01 RUN-ID pic x(10) value spaces.
+        01 COUNTER pic 9(7) value ZEROS.
+        01 num1 pic S9(7)V99 value ZEROS.
+        01 num2 pic S9(7)V99 value ZEROS.
+        01 sum1 pic S9(7)V99 value ZEROS.
+        01 OP-CODE             PIC X(1) VALUE "A".
+        01 MODUL-STATUS        PIC X(1) VALUE "0".
+        01 MODUL-MSG           PIC X(30) VALUE SPACES.
+        01 ACCOUNT-STATUS      PIC XX VALUE "00".
+        01 TRANS-STATUS        PIC XX VALUE "00".
+        01 AUDIT-STATUS        PIC XX VALUE "00".
+        01 REPORT-STATUS      PIC XX VALUE "00".
+        01 TOTAL-SUM          PIC S9(9)V99 VALUE ZEROS.
+        01 PARM-LEN           PIC S9(4) COMP VALUE ZEROS.
+        01 ACCOUNT-FOUND-SWITCH PIC X VALUE "Y".
+           88 ACCOUNT-WAS-FOUND      VALUE "Y".
+           88 ACCOUNT-NOT-FOUND      VALUE "N".
+
+        01 HDR-LINE-1.
+           05 HDR1-RUN-ID        PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 FILLER             PIC X(40)
+                  VALUE "DAILY LEDGER UPDATE SUMMARY REPORT".
+           05 FILLER             PIC X(81) VALUE SPACES.
+        01 HDR-LINE-2.
+           05 HDR2-RUN-ID        PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 FILLER             PIC X(6) VALUE "DATE: ".
+           05 HDR-DATE           PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(105) VALUE SPACES.
+        01 DETAIL-LINE-1.
+           05 DTL1-RUN-ID        PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 FILLER             PIC X(25) VALUE "RECORDS PROCESSED: ".
+           05 DTL-RECORDS        PIC Z,ZZZ,ZZ9.
+           05 FILLER             PIC X(87) VALUE SPACES.
+        01 DETAIL-LINE-2.
+           05 DTL2-RUN-ID        PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 FILLER             PIC X(25) VALUE "TOTAL OF LSUM1 RESULTS: ".
+           05 DTL-TOTAL          PIC ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER             PIC X(81) VALUE SPACES.
+        01 EOF-SWITCH          PIC X VALUE "N".
+           88 END-OF-TRANS-FILE       VALUE "Y".
+        01 PROGRESS-INTERVAL  PIC 9(5) VALUE 1000.
+        01 CHECKPOINT-STATUS  PIC XX VALUE "00".
+        01 CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+        01 RESTART-SWITCH     PIC X VALUE "N".
+           88 RESTART-REQUESTED      VALUE "Y".
+        01 SKIP-COUNT         PIC 9(7) VALUE ZEROS.
+        01 RUN-DATE.
+           05 RUN-YYYY        PIC 9(4).
+           05 RUN-MM          PIC 9(2).
+           05 RUN-DD          PIC 9(2).
+        01 RUN-TIME.
+           05 RUN-HH          PIC 9(2).
+           05 RUN-MIN         PIC 9(2).
+           05 RUN-SEC         PIC 9(2).
+           05 RUN-HSEC        PIC 9(2).
+
+        LINKAGE SECTION.
+        01 LS-PARM-AREA.
+           05 LS-PARM-LEN        PIC S9(4) COMP.
+           05 LS-PARM-DATA       PIC X(40).
+       PROCEDURE DIVISION USING LS-PARM-AREA.
        Subone.
            display "Jag 채r i paragraf 1"
+           accept RUN-DATE from DATE YYYYMMDD
+           accept RUN-TIME from TIME
+           move LS-PARM-LEN to PARM-LEN
+           if PARM-LEN >= 10
+               move LS-PARM-DATA(1:10) to RUN-ID
+           else
+               move spaces to RUN-ID
+           end-if
+           if RUN-ID = spaces
+               move "NOPARMRUN" to RUN-ID
+           end-if
+           if PARM-LEN >= 11
+               move LS-PARM-DATA(11:1) to RESTART-SWITCH
+           else
+               move "N" to RESTART-SWITCH
+           end-if
+           open i-o ACCOUNT-MASTER
+           if ACCOUNT-STATUS not = "00"
+               display "UNABLE TO OPEN ACCOUNT-MASTER, STATUS " ACCOUNT-STATUS
+               move 16 to RETURN-CODE
+               stop run
+           end-if
+           open input TRANS-FILE
+           if TRANS-STATUS not = "00"
+               display "UNABLE TO OPEN TRANS-FILE, STATUS " TRANS-STATUS
+               move 16 to RETURN-CODE
+               stop run
+           end-if
+           if RESTART-REQUESTED
+               open extend AUDIT-FILE
+           else
+               open output AUDIT-FILE
+           end-if
+           if AUDIT-STATUS not = "00"
+               display "UNABLE TO OPEN AUDIT-FILE, STATUS " AUDIT-STATUS
+               move 16 to RETURN-CODE
+               stop run
+           end-if
+           open output REPORT-FILE
+           if REPORT-STATUS not = "00"
+               display "UNABLE TO OPEN REPORT-FILE, STATUS " REPORT-STATUS
+               move 16 to RETURN-CODE
+               stop run
+           end-if
+           perform Write-Report-Headers
+           if RESTART-REQUESTED
+               perform Restart-Paragraph
+           else
+               open output CHECKPOINT-FILE
+               if CHECKPOINT-STATUS not = "00"
+                   display "UNABLE TO OPEN CHECKPOINT-FILE, STATUS "
+                       CHECKPOINT-STATUS
+                   move 16 to RETURN-CODE
+                   stop run
+               end-if
+           end-if
            perform Subtwo
            display "Jag 채r tillbaka i paragraf 1"
-           perform 5 times
-           
-           perform Subfour
+           perform until END-OF-TRANS-FILE
+               perform Subfour
            end-perform
+           display "TOTAL TRANSACTIONS PROCESSED: " COUNTER
+           perform Write-Report-Summary
+           close ACCOUNT-MASTER
+           close TRANS-FILE
+           close CHECKPOINT-FILE
+           close AUDIT-FILE
+           close REPORT-FILE
            STOP RUN.
-           
+
+       Restart-Paragraph.
+       open input CHECKPOINT-FILE
+       move zeros to SKIP-COUNT
+       move zeros to TOTAL-SUM
+       move "00" to CHECKPOINT-STATUS
+       perform until CHECKPOINT-STATUS = "10"
+           read CHECKPOINT-FILE
+               at end
+                   move "10" to CHECKPOINT-STATUS
+               not at end
+                   move CKPT-RECORDS-DONE to SKIP-COUNT
+                   move CKPT-TOTAL-SUM to TOTAL-SUM
+           end-read
+       end-perform
+       close CHECKPOINT-FILE
+       open extend CHECKPOINT-FILE
+       display "RESTART: SKIPPING " SKIP-COUNT
+           " ALREADY PROCESSED RECORDS"
+       if SKIP-COUNT > 0
+           perform varying COUNTER from 1 by 1
+               until COUNTER > SKIP-COUNT
+               read TRANS-FILE
+                   at end
+                       set END-OF-TRANS-FILE to true
+               end-read
+           end-perform
+       end-if
+       move SKIP-COUNT to COUNTER.
+
+       Write-Checkpoint.
+       move COUNTER to CKPT-RECORDS-DONE
+       move ACCT-NUMBER to CKPT-LAST-ACCT
+       move RUN-DATE to CKPT-DATE
+       move RUN-TIME to CKPT-TIME
+       move TOTAL-SUM to CKPT-TOTAL-SUM
+       write CHECKPOINT-RECORD
+       display "CHECKPOINT WRITTEN AT " COUNTER " RECORDS".
+
+       Write-Audit-Record.
+       move RUN-ID to AUD-RUN-ID
+       move OP-CODE to AUD-OP-CODE
+       move num1 to AUD-LNUM1
+       move num2 to AUD-LNUM2
+       move sum1 to AUD-LSUM1
+       move MODUL-STATUS to AUD-STATUS
+       move RUN-DATE to AUD-DATE
+       move RUN-TIME to AUD-TIME
+       write AUDIT-RECORD.
+
+       Write-Report-Headers.
+       string RUN-YYYY delimited by size
+           "-" delimited by size
+           RUN-MM delimited by size
+           "-" delimited by size
+           RUN-DD delimited by size
+           into HDR-DATE
+       move RUN-ID to HDR1-RUN-ID
+       move RUN-ID to HDR2-RUN-ID
+       move HDR-LINE-1 to REPORT-RECORD
+       write REPORT-RECORD
+       move HDR-LINE-2 to REPORT-RECORD
+       write REPORT-RECORD
+       move spaces to REPORT-RECORD
+       write REPORT-RECORD.
+
+       Write-Report-Summary.
+       move RUN-ID to DTL1-RUN-ID
+       move RUN-ID to DTL2-RUN-ID
+       move COUNTER to DTL-RECORDS
+       move DETAIL-LINE-1 to REPORT-RECORD
+       write REPORT-RECORD
+       move TOTAL-SUM to DTL-TOTAL
+       move DETAIL-LINE-2 to REPORT-RECORD
+       write REPORT-RECORD.
+
 
        Subthree.
        display "Paragraf 3".
 
-       Subtwo. 
+       Subtwo.
        display "jag 채r i paragraf 2"
        perform Subthree
        Display "Jag 채r tillbaka i paragraf 2".
-             
-       Subfour.
-       display "Fyra 4".
 
-       call "modul" using num1, num2, sum1
-       display num1 num2 sum1
-
-       STOP RUN.
+       Subfour.
+       read TRANS-FILE
+           at end
+               set END-OF-TRANS-FILE to true
+           not at end
+               add 1 to COUNTER
+               move "Y" to ACCOUNT-FOUND-SWITCH
+               move TRANS-ACCT-NUMBER to ACCT-NUMBER
+               read ACCOUNT-MASTER
+                   invalid key
+                       display "ACCOUNT NOT FOUND: " ACCT-NUMBER
+                       move "N" to ACCOUNT-FOUND-SWITCH
+                       if RETURN-CODE < 4
+                           move 4 to RETURN-CODE
+                       end-if
+               end-read
+               if ACCOUNT-WAS-FOUND
+                   move ACCT-BALANCE to num1
+                   move TRANS-AMOUNT to num2
+                   move TRANS-OP-CODE to OP-CODE
+                   call "modul" using num1, num2, OP-CODE, sum1,
+                       MODUL-STATUS, MODUL-MSG
+                   perform Write-Audit-Record
+                   if MODUL-STATUS = "0"
+                       move sum1 to ACCT-BALANCE
+                       rewrite ACCOUNT-RECORD
+                           invalid key
+                               display "REWRITE FAILED FOR ACCOUNT "
+                                   ACCT-NUMBER
+                               if RETURN-CODE < 4
+                                   move 4 to RETURN-CODE
+                               end-if
+                       end-rewrite
+                       add sum1 to TOTAL-SUM
+                           on size error
+                               display
+                                   "WARNING: TOTAL-SUM OVERFLOW, "
+                                   "REPORT TOTAL MAY BE INCOMPLETE"
+                               move 8 to RETURN-CODE
+                       end-add
+                   else
+                       display "MODUL ERROR " MODUL-STATUS " "
+                           MODUL-MSG
+                       if RETURN-CODE < 4
+                           move 4 to RETURN-CODE
+                       end-if
+                   end-if
+               end-if
+               if function mod(COUNTER, CHECKPOINT-INTERVAL) = 0
+                   perform Write-Checkpoint
+               end-if
+               if function mod(COUNTER, PROGRESS-INTERVAL) = 0
+                   display "PROGRESS: " COUNTER " TRANSACTIONS PROCESSED"
+               end-if
+       end-read.
