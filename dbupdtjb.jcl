@@ -0,0 +1,73 @@
+//DBUPDTJB JOB (ACCTG),'DAILY LEDGER UPDATE',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*
+//* COMPILE AND LINK-EDIT MODUL
+//*
+//COBMOD  EXEC PGM=IGYCRCTL,PARM='LIB,APOST,DYNAM'
+//STEPLIB  DD DSN=SYS1.COBOL.COMPLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.SRCLIB(MODUL),DISP=SHR
+//SYSLIN   DD DSN=&&OBJMOD,DISP=(MOD,PASS),
+//         UNIT=SYSDA,SPACE=(TRK,(5,5))
+//SYSLIB   DD DSN=PROD.COPYLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKEDMOD  EXEC PGM=IEWL,COND=(4,LT,COBMOD)
+//SYSLIN   DD DSN=&&OBJMOD,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=PROD.LOADLIB(MODUL),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(TRK,(5,5))
+//*
+//* COMPILE AND LINK-EDIT DATABASE
+//* DYNAM SO THE CALL "MODUL" RESOLVES AT RUN TIME AGAINST STEPLIB
+//* (MODUL'S OWN LOAD MODULE, NOT A RE-LINKED COPY) RATHER THAN
+//* REQUIRING MODUL'S OBJECT DECK HERE AT BIND TIME
+//*
+//COBDB   EXEC PGM=IGYCRCTL,PARM='LIB,APOST,DYNAM',
+//         COND=(4,LT,LKEDMOD)
+//STEPLIB  DD DSN=SYS1.COBOL.COMPLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.SRCLIB(DATABASE),DISP=SHR
+//SYSLIN   DD DSN=&&OBJDB,DISP=(MOD,PASS),
+//         UNIT=SYSDA,SPACE=(TRK,(5,5))
+//SYSLIB   DD DSN=PROD.COPYLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKEDDB  EXEC PGM=IEWL,COND=(4,LT,COBDB)
+//SYSLIN   DD DSN=&&OBJDB,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=PROD.LOADLIB(DATABASE),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(TRK,(5,5))
+//*
+//* RUN THE DAILY LEDGER UPDATE
+//* PARM: COLS 1-10 RUN-ID, COL 11 RESTART SWITCH (Y/N)
+//*
+//RUNDB   EXEC PGM=DATABASE,PARM='LEDGER001 N',
+//         COND=(4,LT,LKEDDB)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=PROD.ACCT.MASTER,DISP=SHR
+//TRANSIN  DD DSN=PROD.DAILY.TRANS,DISP=SHR
+//CHKPOINT DD DSN=PROD.LEDGER.CHKPT,
+//         DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(TRK,(5,5,1))
+//AUDITOUT DD DSN=PROD.LEDGER.AUDIT,
+//         DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//         DCB=(RECFM=FB,LRECL=55)
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//* ABORT THE REST OF THE JOB STREAM IF THE UPDATE STEP FAILED
+//*
+//CKRC    EXEC PGM=IEFBR14,COND=(0,EQ,RUNDB)
+//DD1      DD DSN=PROD.LEDGER.ABEND.FLAG,
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1))
+//
