@@ -4,10 +4,56 @@ identification division.
 program-id. modul.
 data division.
 linkage section.
-       01 Lnum1 pic 9.
-       01 Lnum2 pic 9.
-       01 Lsum1 pic 99.
-procedure division using Lnum1, Lnum2, Lsum1.
-       compute Lsum1 = Lnum1 + Lnum2
+       01 Lnum1 pic S9(7)V99.
+       01 Lnum2 pic S9(7)V99.
+       01 Lop-code pic X(1).
+       01 Lsum1 pic S9(7)V99.
+       01 Lstatus-code pic X(1).
+       01 Lstatus-msg pic X(30).
+procedure division using Lnum1, Lnum2, Lop-code, Lsum1, Lstatus-code,
+       Lstatus-msg.
+       move "0" to Lstatus-code
+       move spaces to Lstatus-msg
+       move zeros to Lsum1
+
+       if Lnum1 is not numeric or Lnum2 is not numeric
+           move "2" to Lstatus-code
+           move "INVALID NUMERIC DATA IN LNUM1 OR LNUM2" to Lstatus-msg
+       else
+           evaluate Lop-code
+               when "A"
+                   compute Lsum1 = Lnum1 + Lnum2
+                       on size error
+                           move "1" to Lstatus-code
+                           move "OVERFLOW ON ADD" to Lstatus-msg
+                   end-compute
+               when "S"
+                   compute Lsum1 = Lnum1 - Lnum2
+                       on size error
+                           move "1" to Lstatus-code
+                           move "OVERFLOW ON SUBTRACT" to Lstatus-msg
+                   end-compute
+               when "M"
+                   compute Lsum1 = Lnum1 * Lnum2
+                       on size error
+                           move "1" to Lstatus-code
+                           move "OVERFLOW ON MULTIPLY" to Lstatus-msg
+                   end-compute
+               when "D"
+                   if Lnum2 = zeros
+                       move "2" to Lstatus-code
+                       move "DIVIDE BY ZERO" to Lstatus-msg
+                   else
+                       compute Lsum1 = Lnum1 / Lnum2
+                           on size error
+                               move "1" to Lstatus-code
+                               move "OVERFLOW ON DIVIDE" to Lstatus-msg
+                       end-compute
+                   end-if
+               when other
+                   move "2" to Lstatus-code
+                   move "INVALID OPERATION CODE" to Lstatus-msg
+           end-evaluate
+       end-if
 
 exit program.
